@@ -0,0 +1,60 @@
+      ******************************************************************
+      * Author: Mykola Lotoshnykov, mykola.lotoshnykov@gmail.com
+      * Date: 20240311
+      * Purpose: Batch front-end for the BTC suite. Prompts the
+      * operator for a report mode and hands off to BTC-DATA-READ
+      * (plain daily dump) or BTC-OHLC-ROLLUP (weekly/monthly rollup)
+      * so day-to-day runs are a menu choice instead of a recompile.
+      * The file/date/report prompts for whichever mode is picked are
+      * still handled by that program itself, in the same ACCEPT-from-
+      * SYSIN style as HELLO.cbl. See also JCL/BTCBATCH.JCL for a
+      * JCL-job front-end to the same two programs.
+      * Tectonics: cobc -m -I copybooks -o BTC-DATA-READ.so
+      *               FILE_READ.cbl
+      *            cobc -m -I copybooks -o BTC-OHLC-ROLLUP.so
+      *               BTC_OHLC_ROLLUP.cbl
+      *            then: cobc -x BTC-BATCH-DRIVER.cbl
+      *            The -o name on each callee must match its
+      *            PROGRAM-ID (not its source file name) and the
+      *            resulting .so files must sit on COB_LIBRARY_PATH,
+      *            since this program CALLs them dynamically by name
+      *            instead of linking them in. Both callees COPY
+      *            BTCDATAO/BTCDATAT, so -I copybooks is required on
+      *            their compile lines.
+      *
+      * Modification History:
+      * 20240315 ML - Documented the two-step build above; the callees
+      *               are dynamically CALLed, so a plain "cobc -x" of
+      *               this program alone will not resolve them at run
+      *               time.
+      * 20240320 ML - Added the missing -I copybooks to both callee
+      *               compile lines - FILE_READ.cbl and
+      *               BTC_OHLC_ROLLUP.cbl both COPY BTCDATAO/BTCDATAT
+      *               and fail to compile without it.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BTC-BATCH-DRIVER.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  WS-REPORT-MODE PIC X(1).
+           88 MODE-IS-DAILY-DUMP VALUE '1'.
+           88 MODE-IS-ROLLUP VALUE '2'.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+            DISPLAY 'BTC batch driver - choose a report mode:'.
+            DISPLAY '  1 = plain daily dump (BTC-DATA-READ)'.
+            DISPLAY '  2 = weekly/monthly OHLC rollup '
+               '(BTC-OHLC-ROLLUP)'.
+            ACCEPT WS-REPORT-MODE FROM SYSIN.
+
+            IF MODE-IS-ROLLUP
+               CALL 'BTC-OHLC-ROLLUP'
+            ELSE
+               CALL 'BTC-DATA-READ'
+            END-IF.
+
+            STOP RUN.
+
+       END PROGRAM BTC-BATCH-DRIVER.
