@@ -0,0 +1,164 @@
+      ******************************************************************
+      * Author: Mykola Lotoshnykov, mykola.lotoshnykov@gmail.com
+      * Date: 20240226
+      * Purpose: Sibling to BTC-DATA-READ. Reads one coinmarketcap.com
+      * daily-export CSV per currency (BTC, ETH, ...), each in the
+      * same layout as BTCDATAO, and prints one consolidated
+      * cross-currency comparison report keyed off NAME-VALUE instead
+      * of running a separate program per coin and merging by hand.
+      * Tectonics: cobc -I copybooks BTC_MULTI_CURRENCY.cbl
+      *
+      * Modification History:
+      * 20240315 ML - Tell the operator when the 10-currency table is
+      *               full instead of silently dropping any further
+      *               file they enter.
+      * 20240318 ML - UNSTRING cannot land delimited text straight
+      *               into a COMP-2 field - it was producing garbage
+      *               OHLC values in the comparison line. Stage the
+      *               numeric columns as text (BTCDATAT copybook,
+      *               same as BTC-DATA-READ) and convert with
+      *               FUNCTION NUMVAL.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BTC-MULTI-CURRENCY.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CURRENCY-DATA ASSIGN TO WS-CSV-FILENAME
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD CURRENCY-DATA RECORDING MODE V.
+       01 CSV-FILE-ROW PIC X(200).
+
+       WORKING-STORAGE SECTION.
+           COPY BTCDATAO.
+           COPY BTCDATAT.
+
+       01  WS-EOF PIC X(1).
+       01  WS-CSV-FILENAME PIC X(200).
+
+       01  WS-CURRENCY-COUNT PIC 9(2) COMP VALUE 0.
+       01  WS-CURRENCY-INDEX PIC 9(2) COMP.
+       01  WS-CURRENCY-FIRST-ROW PIC X(1).
+
+      *> One accumulator per currency file entered by the operator.
+       01  CURRENCY-TABLE.
+           05 CURRENCY-ENTRY OCCURS 10 TIMES.
+              10 CMP-NAME PIC X(4).
+              10 CMP-OPEN-PRICE COMP-2.
+              10 CMP-HIGH-PRICE COMP-2.
+              10 CMP-LOW-PRICE COMP-2.
+              10 CMP-CLOSE-PRICE COMP-2.
+              10 CMP-VOLUME-SUM COMP-2.
+
+       01  CMP-DISPLAY-LINE.
+           05 CDL-NAME PIC X(4).
+           05 FILLER PIC X(3) VALUE ' O:'.
+           05 CDL-OPEN PIC Z,ZZZ,ZZZ,ZZ9.99.
+           05 FILLER PIC X(3) VALUE ' H:'.
+           05 CDL-HIGH PIC Z,ZZZ,ZZZ,ZZ9.99.
+           05 FILLER PIC X(3) VALUE ' L:'.
+           05 CDL-LOW PIC Z,ZZZ,ZZZ,ZZ9.99.
+           05 FILLER PIC X(3) VALUE ' C:'.
+           05 CDL-CLOSE PIC Z,ZZZ,ZZZ,ZZ9.99.
+           05 FILLER PIC X(4) VALUE ' V:'.
+           05 CDL-VOLUME PIC Z,ZZZ,ZZZ,ZZZ,ZZ9.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+            DISPLAY '=== BTC / ALT-COIN CROSS-CURRENCY COMPARISON ==='.
+            PERFORM COLLECT-CURRENCY-FILES.
+            PERFORM DISPLAY-COMPARISON-REPORT.
+            STOP RUN.
+
+       COLLECT-CURRENCY-FILES.
+            MOVE SPACE TO WS-CSV-FILENAME.
+            DISPLAY 'Enter a currency CSV to compare '
+               '(blank line to finish):'.
+            ACCEPT WS-CSV-FILENAME FROM SYSIN.
+            PERFORM UNTIL WS-CSV-FILENAME = SPACE
+                  OR WS-CURRENCY-COUNT >= 10
+               PERFORM PROCESS-CURRENCY-FILE
+               MOVE SPACE TO WS-CSV-FILENAME
+               DISPLAY 'Enter a currency CSV to compare '
+                  '(blank line to finish):'
+               ACCEPT WS-CSV-FILENAME FROM SYSIN
+            END-PERFORM.
+
+            IF WS-CURRENCY-COUNT >= 10 AND WS-CSV-FILENAME NOT = SPACE
+               DISPLAY 'Limit of 10 currencies reached - '
+                  'ignoring ' WS-CSV-FILENAME ' and any further entry'
+            END-IF.
+
+       PROCESS-CURRENCY-FILE.
+            MOVE 'Y' TO WS-CURRENCY-FIRST-ROW.
+            MOVE 'N' TO WS-EOF.
+            ADD 1 TO WS-CURRENCY-COUNT.
+            MOVE SPACES TO CMP-NAME(WS-CURRENCY-COUNT).
+            MOVE 0 TO CMP-OPEN-PRICE(WS-CURRENCY-COUNT).
+            MOVE 0 TO CMP-HIGH-PRICE(WS-CURRENCY-COUNT).
+            MOVE 0 TO CMP-LOW-PRICE(WS-CURRENCY-COUNT).
+            MOVE 0 TO CMP-CLOSE-PRICE(WS-CURRENCY-COUNT).
+            MOVE 0 TO CMP-VOLUME-SUM(WS-CURRENCY-COUNT).
+
+            OPEN INPUT CURRENCY-DATA.
+            PERFORM UNTIL WS-EOF = 'Y'
+               READ CURRENCY-DATA INTO CSV-FILE-ROW
+                       AT END MOVE 'Y' TO WS-EOF
+                   NOT AT END
+                   UNSTRING CSV-FILE-ROW DELIMITED BY ";"
+                   INTO TIME-OPEN, TIME-CLOSE, TIME-HIGH, TIME-LOW
+                       NAME-VALUE,
+                       OPEN-PRICE-TEXT, HIGH-PRICE-TEXT,
+                       LOW-PRICE-TEXT, CLOSE-PRICE-TEXT,
+                       VOLUME-TEXT, MARKETCAP-TEXT, TS
+                   PERFORM CONVERT-NUMERIC-FIELDS
+                   PERFORM ACCUMULATE-CURRENCY-ROW
+               END-READ
+            END-PERFORM.
+            CLOSE CURRENCY-DATA.
+
+      *> UNSTRING cannot populate a COMP-2 item directly from
+      *> delimited text - the columns land in the BTCDATAT staging
+      *> fields first and are converted here.
+       CONVERT-NUMERIC-FIELDS.
+            COMPUTE OPEN-PRICE = FUNCTION NUMVAL(OPEN-PRICE-TEXT).
+            COMPUTE HIGH-PRICE = FUNCTION NUMVAL(HIGH-PRICE-TEXT).
+            COMPUTE LOW-PRICE = FUNCTION NUMVAL(LOW-PRICE-TEXT).
+            COMPUTE CLOSE-PRICE = FUNCTION NUMVAL(CLOSE-PRICE-TEXT).
+            COMPUTE VOLUME = FUNCTION NUMVAL(VOLUME-TEXT).
+            COMPUTE MARKETCAP = FUNCTION NUMVAL(MARKETCAP-TEXT).
+
+       ACCUMULATE-CURRENCY-ROW.
+            IF WS-CURRENCY-FIRST-ROW = 'Y'
+               MOVE 'N' TO WS-CURRENCY-FIRST-ROW
+               MOVE NAME-VALUE TO CMP-NAME(WS-CURRENCY-COUNT)
+               MOVE OPEN-PRICE TO CMP-OPEN-PRICE(WS-CURRENCY-COUNT)
+               MOVE HIGH-PRICE TO CMP-HIGH-PRICE(WS-CURRENCY-COUNT)
+               MOVE LOW-PRICE TO CMP-LOW-PRICE(WS-CURRENCY-COUNT)
+            END-IF.
+            IF HIGH-PRICE > CMP-HIGH-PRICE(WS-CURRENCY-COUNT)
+               MOVE HIGH-PRICE TO CMP-HIGH-PRICE(WS-CURRENCY-COUNT)
+            END-IF.
+            IF LOW-PRICE < CMP-LOW-PRICE(WS-CURRENCY-COUNT)
+               MOVE LOW-PRICE TO CMP-LOW-PRICE(WS-CURRENCY-COUNT)
+            END-IF.
+            MOVE CLOSE-PRICE TO CMP-CLOSE-PRICE(WS-CURRENCY-COUNT).
+            ADD VOLUME TO CMP-VOLUME-SUM(WS-CURRENCY-COUNT).
+
+       DISPLAY-COMPARISON-REPORT.
+            PERFORM VARYING WS-CURRENCY-INDEX FROM 1 BY 1
+               UNTIL WS-CURRENCY-INDEX > WS-CURRENCY-COUNT
+               MOVE CMP-NAME(WS-CURRENCY-INDEX) TO CDL-NAME
+               MOVE CMP-OPEN-PRICE(WS-CURRENCY-INDEX) TO CDL-OPEN
+               MOVE CMP-HIGH-PRICE(WS-CURRENCY-INDEX) TO CDL-HIGH
+               MOVE CMP-LOW-PRICE(WS-CURRENCY-INDEX) TO CDL-LOW
+               MOVE CMP-CLOSE-PRICE(WS-CURRENCY-INDEX) TO CDL-CLOSE
+               MOVE CMP-VOLUME-SUM(WS-CURRENCY-INDEX) TO CDL-VOLUME
+               DISPLAY CMP-DISPLAY-LINE
+            END-PERFORM.
+
+       END PROGRAM BTC-MULTI-CURRENCY.
