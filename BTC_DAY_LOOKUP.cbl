@@ -0,0 +1,109 @@
+      ******************************************************************
+      * Author: Mykola Lotoshnykov, mykola.lotoshnykov@gmail.com
+      * Date: 20240318
+      * Purpose: Interactive single-day BTC lookup, in the same
+      * ACCEPT/DISPLAY style as COBOL-FAN-HELLO-WORLD. Prompts for a
+      * date, scans the daily CSV for the matching row and displays
+      * just that row's OHLCV instead of running the full batch dump.
+      * Tectonics: cobc -I copybooks BTC_DAY_LOOKUP.cbl
+      *
+      * Modification History:
+      * 20240318 ML - UNSTRING cannot land delimited text straight
+      *               into a COMP-2 field - it was producing garbage
+      *               OHLC values for the matched row. Stage the
+      *               numeric columns as text (BTCDATAT copybook,
+      *               same as BTC-DATA-READ) and convert with
+      *               FUNCTION NUMVAL.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BTC-DAY-LOOKUP.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT BTCDATA ASSIGN TO WS-CSV-FILENAME
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD BTCDATA RECORDING MODE V.
+       01 CSV-FILE-ROW PIC X(200).
+
+       WORKING-STORAGE SECTION.
+           COPY BTCDATAO.
+           COPY BTCDATAT.
+
+       01  WS-EOF PIC X(1) VALUE 'N'.
+       01  WS-FOUND PIC X(1) VALUE 'N'.
+           88 ROW-WAS-FOUND VALUE 'Y'.
+
+       01  WS-CSV-FILENAME PIC X(200)
+              VALUE 'data\BTC_20112022_19012023.csv'.
+
+       01  SUBSTRING-POS.
+           05 DATE-START-POS PIC 9(1) VALUE 2.
+           05 DATE-END-POS PIC 9(2) VALUE 10.
+
+       01  WS-LOOKUP-DATE PIC X(10).
+       01  WS-ROW-DATE PIC X(10).
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+            DISPLAY 'Enter CSV file to search (blank = data\'
+               'BTC_20112022_19012023.csv):'.
+            ACCEPT WS-CSV-FILENAME FROM SYSIN.
+            IF WS-CSV-FILENAME = SPACE
+               MOVE 'data\BTC_20112022_19012023.csv' TO WS-CSV-FILENAME
+            END-IF.
+
+            DISPLAY 'Enter the date to look up (YYYY-MM-DD):'.
+            ACCEPT WS-LOOKUP-DATE FROM SYSIN.
+
+            OPEN INPUT BTCDATA.
+            PERFORM UNTIL WS-EOF = 'Y' OR ROW-WAS-FOUND
+               READ BTCDATA INTO CSV-FILE-ROW
+                       AT END MOVE 'Y' TO WS-EOF
+                   NOT AT END UNSTRING CSV-FILE-ROW DELIMITED BY ";"
+                   INTO TIME-OPEN, TIME-CLOSE, TIME-HIGH, TIME-LOW
+                       NAME-VALUE,
+                       OPEN-PRICE-TEXT, HIGH-PRICE-TEXT,
+                       LOW-PRICE-TEXT, CLOSE-PRICE-TEXT,
+                       VOLUME-TEXT, MARKETCAP-TEXT, TS
+                   MOVE TIME-HIGH(DATE-START-POS:DATE-END-POS)
+                      TO WS-ROW-DATE
+                   IF WS-ROW-DATE = WS-LOOKUP-DATE
+                      PERFORM CONVERT-NUMERIC-FIELDS
+                      SET ROW-WAS-FOUND TO TRUE
+                      PERFORM DISPLAY-DAY-RESULT
+                   END-IF
+               END-READ
+            END-PERFORM.
+            CLOSE BTCDATA.
+
+            IF NOT ROW-WAS-FOUND
+               DISPLAY 'No row found for date ' WS-LOOKUP-DATE
+            END-IF.
+
+            STOP RUN.
+
+      *> UNSTRING cannot populate a COMP-2 item directly from
+      *> delimited text - the columns land in the BTCDATAT staging
+      *> fields first and are converted here.
+       CONVERT-NUMERIC-FIELDS.
+            COMPUTE OPEN-PRICE = FUNCTION NUMVAL(OPEN-PRICE-TEXT).
+            COMPUTE HIGH-PRICE = FUNCTION NUMVAL(HIGH-PRICE-TEXT).
+            COMPUTE LOW-PRICE = FUNCTION NUMVAL(LOW-PRICE-TEXT).
+            COMPUTE CLOSE-PRICE = FUNCTION NUMVAL(CLOSE-PRICE-TEXT).
+            COMPUTE VOLUME = FUNCTION NUMVAL(VOLUME-TEXT).
+            COMPUTE MARKETCAP = FUNCTION NUMVAL(MARKETCAP-TEXT).
+
+       DISPLAY-DAY-RESULT.
+            DISPLAY 'DATE:       ' WS-ROW-DATE.
+            DISPLAY 'OPEN-PRICE: ' OPEN-PRICE.
+            DISPLAY 'HIGH-PRICE: ' HIGH-PRICE.
+            DISPLAY 'LOW-PRICE:  ' LOW-PRICE.
+            DISPLAY 'CLOSE-PRICE:' CLOSE-PRICE.
+            DISPLAY 'VOLUME:     ' VOLUME.
+            DISPLAY 'MARKETCAP:  ' MARKETCAP.
+
+       END PROGRAM BTC-DAY-LOOKUP.
