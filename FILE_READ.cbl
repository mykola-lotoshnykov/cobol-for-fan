@@ -3,7 +3,64 @@
       * Date: 20240115
       * Purpose: Just for fan. Code reads file and prints some data
       * to console. Source of BTC data is coinmarketcap.com.
-      * Tectonics: cobc
+      * Tectonics: cobc -I copybooks FILE_READ.cbl
+      *
+      * Modification History:
+      * 20240201 ML - Prompt for the CSV file name at runtime instead
+      *               of a hardcoded SELECT literal, so a new
+      *               data\BTC_*.csv extract does not need a recompile.
+      * 20240201 ML - Prompt for a start/end date and only DISPLAY rows
+      *               whose date falls in that window.
+      * 20240205 ML - Added BTC-DAILY-REPORT.TXT: a headed, paginated,
+      *               edit-formatted copy of the daily rows for
+      *               handing to accounting instead of screen-scraping.
+      * 20240212 ML - Validate each row (HIGH-PRICE not less than
+      *               LOW-PRICE, all price/volume fields numeric)
+      *               before display, route failures to a reject
+      *               file, and print a read/displayed/rejected
+      *               audit line before STOP RUN.
+      * 20240219 ML - Track a rolling N-day CLOSE-PRICE average and
+      *               flag the display line when a day's close swings
+      *               more than WS-MA-THRESHOLD-PCT away from it.
+      * 20240226 ML - Moved the BTC-DATA-OUT record layout into the
+      *               shared BTCDATAO copybook (see BTC-MULTI-CURRENCY
+      *               for the cross-currency comparison that reuses it).
+      * 20240304 ML - Added checkpoint/restart: every WS-CHECKPOINT-
+      *               INTERVAL rows the last TS read is written to
+      *               BTC-RESTART.DAT, and a fresh run skips forward
+      *               past that TS instead of re-reading from the top.
+      * 20240311 ML - Prompt for the report output file name too, so
+      *               an operator picks where BTC-DAILY-REPORT lands
+      *               without a recompile (see also BTC-BATCH-DRIVER
+      *               and JCL/BTCBATCH.JCL for the batch front-end).
+      * 20240315 ML - Validate/convert MARKETCAP-TEXT like the other
+      *               numeric columns (was left unstrung-but-unused),
+      *               give RPT-VOLUME a decimal picture to match
+      *               VOLUME's fractional part, and end with GOBACK
+      *               instead of STOP RUN now that BTC-BATCH-DRIVER
+      *               can CALL this program as a subprogram.
+      * 20240318 ML - Moved the BTC-DATA-TEXT staging group into the
+      *               shared BTCDATAT copybook (the three sibling
+      *               programs need the same UNSTRING-to-text-then-
+      *               NUMVAL treatment and should not each redeclare
+      *               it). Round out HIGH-PRICE/VOLUME to the report's
+      *               edit pictures with COMPUTE ROUNDED instead of a
+      *               truncating MOVE. Build/track a WS-ROWS-SKIPPED
+      *               bucket so the audit line reconciles against
+      *               WS-ROWS-READ once a date filter or a checkpoint
+      *               resume is in play, and run CHECK-VOLATILITY on
+      *               every valid row regardless of resume state so a
+      *               resumed run's moving average matches an
+      *               uninterrupted one. Stamp the restart file with
+      *               the source CSV name so a stale BTC-RESTART.DAT
+      *               left over from a different file is detected
+      *               instead of silently skipping rows in this run.
+      * 20240320 ML - OPEN OUTPUT on BTC-DAILY-REPORT/BTC-REJECT-FILE
+      *               was unconditional, so a checkpoint-resumed run
+      *               truncated both files and lost every pre-crash
+      *               line. Open them EXTEND (and skip the fresh
+      *               page-1 header) when CHECK-RESTART-FILE found a
+      *               checkpoint to resume from.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. BTC-DATA-READ.
@@ -11,56 +68,329 @@
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT BTCDATA ASSIGN TO 'data\BTC_20112022_19012023.csv'
-           ORGANISATION IS LINE SEQUENTIAL.
+           SELECT BTCDATA ASSIGN TO WS-CSV-FILENAME
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT BTC-DAILY-REPORT ASSIGN TO WS-REPORT-FILENAME
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT BTC-REJECT-FILE ASSIGN TO 'BTC-REJECT.TXT'
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT BTC-RESTART-FILE ASSIGN TO 'BTC-RESTART.DAT'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-RESTART-FILE-STATUS.
 
        DATA DIVISION.
        FILE SECTION.
        FD BTCDATA RECORDING MODE V.
        01 CSV-FILE-ROW PIC X(200).
 
+       FD BTC-DAILY-REPORT RECORDING MODE V.
+       01 REPORT-LINE PIC X(80).
+
+       FD BTC-REJECT-FILE RECORDING MODE V.
+       01 REJECT-LINE PIC X(200).
+
+       FD BTC-RESTART-FILE RECORDING MODE V.
+       01 RESTART-LINE.
+      *> Source CSV name is stamped alongside the checkpoint TS so a
+      *> leftover restart file from a different data pull is detected
+      *> instead of silently skipping rows in an unrelated run.
+           05 RESTART-FILENAME PIC X(200).
+           05 RESTART-TS PIC X(27).
+
        WORKING-STORAGE SECTION.
-       01  BTC-DATA-OUT.
-           05 TIME-OPEN PIC X(29).
-           05 TIME-CLOSE PIC X(29).
-           05 TIME-HIGH PIC X(27).
-           05 TIME-LOW PIC X(29).
-           05 NAME-VALUE PIC X(4).
-      *>      23263.4151260445
-           05 OPEN-PRICE COMP-2.
-           05 HIGH-PRICE COMP-2.
-           05 LOW-PRICE COMP-2.
-           05 CLOSE-PRICE COMP-2.
-      *>      25371367757.61;442391167095.22
-           05 VOLUME COMP-2.
-           05 MARKETCAP COMP-2.
-           05 TS PIC X(27).
+           COPY BTCDATAO.
+           COPY BTCDATAT.
 
        01  WS-EOF PIC X(1).
        01  WS-SPACE PIC X VALUE SPACE.
 
+      *> Row validation and read/displayed/rejected audit counts.
+       01  WS-ROW-VALID PIC X(1).
+           88 ROW-IS-VALID VALUE 'Y'.
+           88 ROW-IS-INVALID VALUE 'N'.
+       01  WS-AUDIT-COUNTS.
+           05 WS-ROWS-READ PIC 9(7) COMP VALUE 0.
+           05 WS-ROWS-DISPLAYED PIC 9(7) COMP VALUE 0.
+           05 WS-ROWS-REJECTED PIC 9(7) COMP VALUE 0.
+      *> Read but excluded by the date-range filter or skipped while
+      *> catching up to a checkpoint, so the audit line always adds
+      *> back up to WS-ROWS-READ.
+           05 WS-ROWS-SKIPPED PIC 9(7) COMP VALUE 0.
+
+       01  WS-CSV-FILENAME PIC X(200)
+              VALUE 'data\BTC_20112022_19012023.csv'.
+       01  WS-REPORT-FILENAME PIC X(200)
+              VALUE 'BTC-DAILY-REPORT.TXT'.
+
        01  SUBSTRING-POS.
            05 DATE-START-POS PIC 9(1) VALUE 2.
            05 DATE-END-POS PIC 9(2) VALUE 10.
 
+      *> Date-range filter, defaulted wide open so an empty ACCEPT
+      *> (just pressing Enter) still dumps the whole file.
+       01  WS-DATE-RANGE.
+           05 WS-DATE-FROM PIC X(10) VALUE '0000-00-00'.
+           05 WS-DATE-THRU PIC X(10) VALUE '9999-99-99'.
+       01  WS-ROW-DATE PIC X(10).
+
+      *> Report pagination.
+       01  WS-REPORT-LINE-COUNT PIC 9(3) COMP VALUE 0.
+       01  WS-REPORT-PAGE-NUMBER PIC 9(3) COMP VALUE 0.
+       01  WS-REPORT-LINES-PER-PAGE PIC 9(3) COMP VALUE 50.
+
+       01  RPT-HEADER-LINE-1.
+           05 FILLER PIC X(40) VALUE
+              'BTC DAILY REPORT - HIGH PRICE / VOLUME'.
+           05 FILLER PIC X(6) VALUE 'PAGE '.
+           05 RPT-PAGE-NO PIC ZZ9.
+
+       01  RPT-HEADER-LINE-2 PIC X(80) VALUE
+           '   DATE          HIGH PRICE              VOLUME'.
+
+       01  RPT-DETAIL-LINE.
+           05 RPT-DATE PIC X(10).
+           05 FILLER PIC X(4) VALUE SPACES.
+           05 RPT-HIGH-PRICE PIC $$$,$$$,$$9.99.
+           05 FILLER PIC X(4) VALUE SPACES.
+           05 RPT-VOLUME PIC ZZZ,ZZZ,ZZZ,ZZ9.99.
+
+      *> Rolling moving-average / volatility flag on CLOSE-PRICE.
+       01  WS-MA-WINDOW-SIZE PIC 9(3) COMP VALUE 5.
+       01  WS-MA-THRESHOLD-PCT PIC 9(3)V9(2) COMP VALUE 5.00.
+       01  WS-MA-COUNT PIC 9(3) COMP VALUE 0.
+       01  WS-MA-INDEX PIC 9(3) COMP.
+       01  WS-MA-SUM COMP-2 VALUE 0.
+       01  WS-MA-AVERAGE COMP-2 VALUE 0.
+       01  WS-MA-DEVIATION-PCT COMP-2 VALUE 0.
+       01  WS-VOLATILITY-FLAG PIC X(14) VALUE SPACES.
+       01  WS-MA-HISTORY.
+           05 WS-MA-CLOSE OCCURS 30 TIMES COMP-2.
+
+      *> Checkpoint/restart.
+       01  WS-RESTART-FILE-STATUS PIC X(2).
+       01  WS-CHECKPOINT-INTERVAL PIC 9(3) COMP VALUE 100.
+       01  WS-LAST-CHECKPOINT-TS PIC X(27) VALUE SPACES.
+       01  WS-RESUME-SWITCH PIC X(1) VALUE 'N'.
+           88 RESUME-PENDING VALUE 'Y'.
+           88 RESUME-NOT-PENDING VALUE 'N'.
+
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
+            PERFORM GET-RUN-PARAMETERS.
+
+            PERFORM CHECK-RESTART-FILE.
+
             OPEN INPUT BTCDATA.
+            IF RESUME-PENDING
+               OPEN EXTEND BTC-DAILY-REPORT
+               OPEN EXTEND BTC-REJECT-FILE
+            ELSE
+               OPEN OUTPUT BTC-DAILY-REPORT
+               OPEN OUTPUT BTC-REJECT-FILE
+               PERFORM WRITE-REPORT-HEADER
+            END-IF.
             PERFORM UNTIL WS-EOF = 'Y'
                READ BTCDATA INTO CSV-FILE-ROW
                        AT END MOVE 'Y' TO WS-EOF
-                   NOT AT END UNSTRING CSV-FILE-ROW DELIMITED BY ";"
+                   NOT AT END
+                   ADD 1 TO WS-ROWS-READ
+                   UNSTRING CSV-FILE-ROW DELIMITED BY ";"
                    INTO TIME-OPEN, TIME-CLOSE, TIME-HIGH, TIME-LOW
                        NAME-VALUE,
-                       OPEN-PRICE, HIGH-PRICE, LOW-PRICE, CLOSE-PRICE
-                       VOLUME, MARKETCAP, TS
-                   DISPLAY
-                       TIME-HIGH(DATE-START-POS:DATE-END-POS), WS-SPACE,
-                       HIGH-PRICE, WS-SPACE, VOLUME
-      *>              DISPLAY BTC-FILE
+                       OPEN-PRICE-TEXT, HIGH-PRICE-TEXT,
+                       LOW-PRICE-TEXT, CLOSE-PRICE-TEXT,
+                       VOLUME-TEXT, MARKETCAP-TEXT, TS
+                   IF RESUME-PENDING AND TS > WS-LAST-CHECKPOINT-TS
+                      SET RESUME-NOT-PENDING TO TRUE
+                   END-IF
+                   PERFORM VALIDATE-ROW
+                   IF ROW-IS-VALID
+                      MOVE TIME-HIGH(DATE-START-POS:DATE-END-POS)
+                         TO WS-ROW-DATE
+                      PERFORM CHECK-VOLATILITY
+                      IF RESUME-NOT-PENDING
+                         IF WS-ROW-DATE >= WS-DATE-FROM
+                            AND WS-ROW-DATE <= WS-DATE-THRU
+                            DISPLAY
+                                WS-ROW-DATE, WS-SPACE,
+                                HIGH-PRICE, WS-SPACE, VOLUME,
+                                WS-SPACE, WS-VOLATILITY-FLAG
+                            PERFORM WRITE-REPORT-DETAIL-LINE
+                            ADD 1 TO WS-ROWS-DISPLAYED
+                         ELSE
+                            ADD 1 TO WS-ROWS-SKIPPED
+                         END-IF
+                      ELSE
+                         ADD 1 TO WS-ROWS-SKIPPED
+                      END-IF
+                   ELSE
+                      IF RESUME-NOT-PENDING
+                         PERFORM WRITE-REJECT-ROW
+                         ADD 1 TO WS-ROWS-REJECTED
+                      ELSE
+                         ADD 1 TO WS-ROWS-SKIPPED
+                      END-IF
+                   END-IF
+                   IF RESUME-NOT-PENDING
+                      PERFORM CHECKPOINT-ROW-IF-DUE
+                   END-IF
                END-READ
             END-PERFORM.
             CLOSE BTCDATA.
+            CLOSE BTC-DAILY-REPORT.
+            CLOSE BTC-REJECT-FILE.
+            PERFORM CLEAR-CHECKPOINT.
+
+            PERFORM DISPLAY-AUDIT-COUNTS.
+
+            GOBACK.
+
+       CHECK-RESTART-FILE.
+            OPEN INPUT BTC-RESTART-FILE.
+            IF WS-RESTART-FILE-STATUS = '00'
+               READ BTC-RESTART-FILE INTO RESTART-LINE
+                  AT END CONTINUE
+                  NOT AT END
+                     IF RESTART-FILENAME NOT = WS-CSV-FILENAME
+                        DISPLAY 'Restart file checkpoint is for '
+                           RESTART-FILENAME ' - ignoring it for '
+                           WS-CSV-FILENAME
+                     ELSE
+                        MOVE RESTART-TS TO WS-LAST-CHECKPOINT-TS
+                        IF WS-LAST-CHECKPOINT-TS NOT = SPACES
+                           SET RESUME-PENDING TO TRUE
+                           DISPLAY 'Resuming after checkpoint TS='
+                              WS-LAST-CHECKPOINT-TS
+                        END-IF
+                     END-IF
+               END-READ
+               CLOSE BTC-RESTART-FILE
+            END-IF.
+
+       CHECKPOINT-ROW-IF-DUE.
+            IF FUNCTION MOD(WS-ROWS-READ, WS-CHECKPOINT-INTERVAL) = 0
+               OPEN OUTPUT BTC-RESTART-FILE
+               MOVE WS-CSV-FILENAME TO RESTART-FILENAME
+               MOVE TS TO RESTART-TS
+               WRITE RESTART-LINE
+               CLOSE BTC-RESTART-FILE
+            END-IF.
+
+       CLEAR-CHECKPOINT.
+            OPEN OUTPUT BTC-RESTART-FILE.
+            CLOSE BTC-RESTART-FILE.
+
+       VALIDATE-ROW.
+            SET ROW-IS-VALID TO TRUE.
+            IF FUNCTION TEST-NUMVAL(OPEN-PRICE-TEXT) NOT = 0
+               OR FUNCTION TEST-NUMVAL(HIGH-PRICE-TEXT) NOT = 0
+               OR FUNCTION TEST-NUMVAL(LOW-PRICE-TEXT) NOT = 0
+               OR FUNCTION TEST-NUMVAL(CLOSE-PRICE-TEXT) NOT = 0
+               OR FUNCTION TEST-NUMVAL(VOLUME-TEXT) NOT = 0
+               OR FUNCTION TEST-NUMVAL(MARKETCAP-TEXT) NOT = 0
+               SET ROW-IS-INVALID TO TRUE
+            END-IF.
+            IF ROW-IS-VALID
+               COMPUTE OPEN-PRICE = FUNCTION NUMVAL(OPEN-PRICE-TEXT)
+               COMPUTE HIGH-PRICE = FUNCTION NUMVAL(HIGH-PRICE-TEXT)
+               COMPUTE LOW-PRICE = FUNCTION NUMVAL(LOW-PRICE-TEXT)
+               COMPUTE CLOSE-PRICE = FUNCTION NUMVAL(CLOSE-PRICE-TEXT)
+               COMPUTE VOLUME = FUNCTION NUMVAL(VOLUME-TEXT)
+               COMPUTE MARKETCAP = FUNCTION NUMVAL(MARKETCAP-TEXT)
+               IF HIGH-PRICE < LOW-PRICE
+                  SET ROW-IS-INVALID TO TRUE
+               END-IF
+            END-IF.
+
+       CHECK-VOLATILITY.
+            MOVE SPACES TO WS-VOLATILITY-FLAG.
+            IF WS-MA-COUNT > 0
+               MOVE 0 TO WS-MA-SUM
+               PERFORM VARYING WS-MA-INDEX FROM 1 BY 1
+                  UNTIL WS-MA-INDEX > WS-MA-COUNT
+                  ADD WS-MA-CLOSE(WS-MA-INDEX) TO WS-MA-SUM
+               END-PERFORM
+               COMPUTE WS-MA-AVERAGE = WS-MA-SUM / WS-MA-COUNT
+               COMPUTE WS-MA-DEVIATION-PCT =
+                  FUNCTION ABS(CLOSE-PRICE - WS-MA-AVERAGE)
+                     / WS-MA-AVERAGE * 100
+               IF WS-MA-DEVIATION-PCT > WS-MA-THRESHOLD-PCT
+                  MOVE '<<< VOLATILE' TO WS-VOLATILITY-FLAG
+               END-IF
+            END-IF.
+            PERFORM ADD-TO-MA-HISTORY.
+
+       ADD-TO-MA-HISTORY.
+            IF WS-MA-COUNT < WS-MA-WINDOW-SIZE
+               ADD 1 TO WS-MA-COUNT
+               MOVE CLOSE-PRICE TO WS-MA-CLOSE(WS-MA-COUNT)
+            ELSE
+               PERFORM VARYING WS-MA-INDEX FROM 1 BY 1
+                  UNTIL WS-MA-INDEX >= WS-MA-WINDOW-SIZE
+                  MOVE WS-MA-CLOSE(WS-MA-INDEX + 1)
+                     TO WS-MA-CLOSE(WS-MA-INDEX)
+               END-PERFORM
+               MOVE CLOSE-PRICE TO WS-MA-CLOSE(WS-MA-WINDOW-SIZE)
+            END-IF.
+
+       WRITE-REJECT-ROW.
+            MOVE CSV-FILE-ROW TO REJECT-LINE.
+            WRITE REJECT-LINE.
+
+       DISPLAY-AUDIT-COUNTS.
+            DISPLAY 'ROWS READ: ' WS-ROWS-READ
+               ' DISPLAYED: ' WS-ROWS-DISPLAYED
+               ' REJECTED: ' WS-ROWS-REJECTED
+               ' SKIPPED: ' WS-ROWS-SKIPPED.
+
+       WRITE-REPORT-HEADER.
+            ADD 1 TO WS-REPORT-PAGE-NUMBER.
+            MOVE WS-REPORT-PAGE-NUMBER TO RPT-PAGE-NO.
+            MOVE RPT-HEADER-LINE-1 TO REPORT-LINE.
+            WRITE REPORT-LINE AFTER ADVANCING PAGE.
+            MOVE RPT-HEADER-LINE-2 TO REPORT-LINE.
+            WRITE REPORT-LINE AFTER ADVANCING 2 LINES.
+            MOVE 0 TO WS-REPORT-LINE-COUNT.
+
+       WRITE-REPORT-DETAIL-LINE.
+            IF WS-REPORT-LINE-COUNT >= WS-REPORT-LINES-PER-PAGE
+               PERFORM WRITE-REPORT-HEADER
+            END-IF.
+            MOVE WS-ROW-DATE TO RPT-DATE.
+            COMPUTE RPT-HIGH-PRICE ROUNDED = HIGH-PRICE.
+            COMPUTE RPT-VOLUME ROUNDED = VOLUME.
+            MOVE RPT-DETAIL-LINE TO REPORT-LINE.
+            WRITE REPORT-LINE AFTER ADVANCING 1 LINE.
+            ADD 1 TO WS-REPORT-LINE-COUNT.
+
+       GET-RUN-PARAMETERS.
+            DISPLAY 'Enter CSV file to read (blank = data\'
+               'BTC_20112022_19012023.csv):'.
+            ACCEPT WS-CSV-FILENAME FROM SYSIN.
+            IF WS-CSV-FILENAME = SPACE
+               MOVE 'data\BTC_20112022_19012023.csv' TO WS-CSV-FILENAME
+            END-IF.
+
+            DISPLAY 'Enter report file to write '
+               '(blank = BTC-DAILY-REPORT.TXT):'.
+            ACCEPT WS-REPORT-FILENAME FROM SYSIN.
+            IF WS-REPORT-FILENAME = SPACE
+               MOVE 'BTC-DAILY-REPORT.TXT' TO WS-REPORT-FILENAME
+            END-IF.
+
+            DISPLAY 'Enter start date YYYY-MM-DD (blank = no limit):'.
+            ACCEPT WS-DATE-FROM FROM SYSIN.
+            IF WS-DATE-FROM = SPACE
+               MOVE '0000-00-00' TO WS-DATE-FROM
+            END-IF.
+
+            DISPLAY 'Enter end date YYYY-MM-DD (blank = no limit):'.
+            ACCEPT WS-DATE-THRU FROM SYSIN.
+            IF WS-DATE-THRU = SPACE
+               MOVE '9999-99-99' TO WS-DATE-THRU
+            END-IF.
 
-            STOP RUN.
        END PROGRAM BTC-DATA-READ.
