@@ -0,0 +1,253 @@
+      ******************************************************************
+      * Author: Mykola Lotoshnykov, mykola.lotoshnykov@gmail.com
+      * Date: 20240201
+      * Purpose: Companion to BTC-DATA-READ. Reads the same daily CSV
+      * extract and rolls the rows up into weekly and monthly OHLC
+      * (open/high/low/close, summed volume) summaries instead of
+      * printing every daily row. Source of BTC data is
+      * coinmarketcap.com.
+      * Tectonics: cobc -I copybooks BTC_OHLC_ROLLUP.cbl
+      *
+      * Modification History:
+      * 20240315 ML - Prompt for the CSV file name at runtime, same
+      *               as BTC-DATA-READ got in req002, so BTC-BATCH-
+      *               DRIVER's file choice also applies to this
+      *               mode instead of always reading the hardcoded
+      *               Nov-2022/Jan-2023 extract. End with GOBACK
+      *               instead of STOP RUN now that BTC-BATCH-DRIVER
+      *               can CALL this program as a subprogram.
+      * 20240318 ML - UNSTRING cannot land delimited text straight
+      *               into a COMP-2 field - it was producing garbage
+      *               OHLC values. Stage the numeric columns as text
+      *               (BTCDATAT copybook, same as BTC-DATA-READ) and
+      *               convert with FUNCTION NUMVAL. Also fixed the
+      *               missing space before the week-end date on the
+      *               weekly display line and dropped the unused
+      *               MONTH-KEY field.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BTC-OHLC-ROLLUP.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT BTCDATA ASSIGN TO WS-CSV-FILENAME
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD BTCDATA RECORDING MODE V.
+       01 CSV-FILE-ROW PIC X(200).
+
+       WORKING-STORAGE SECTION.
+           COPY BTCDATAO.
+           COPY BTCDATAT.
+
+       01  WS-EOF PIC X(1).
+       01  WS-SPACE PIC X VALUE SPACE.
+       01  WS-FIRST-ROW PIC X(1) VALUE 'Y'.
+
+       01  WS-CSV-FILENAME PIC X(200)
+              VALUE 'data\BTC_20112022_19012023.csv'.
+
+       01  SUBSTRING-POS.
+           05 DATE-START-POS PIC 9(1) VALUE 2.
+           05 DATE-END-POS PIC 9(2) VALUE 10.
+
+      *> Row date, exploded for period-boundary comparisons.
+       01  ROW-DATE PIC X(10).
+       01  ROW-DATE-YYYYMMDD REDEFINES ROW-DATE.
+           05 ROW-DATE-Y PIC 9(4).
+           05 FILLER PIC X.
+           05 ROW-DATE-M PIC 9(2).
+           05 FILLER PIC X.
+           05 ROW-DATE-D PIC 9(2).
+       01  ROW-DATE-MONTH PIC X(7).
+       01  ROW-DATE-INTEGER PIC S9(9) COMP.
+
+       01  WEEK-ANCHOR-INTEGER PIC S9(9) COMP.
+       01  WEEK-INDEX PIC S9(9) COMP VALUE 0.
+       01  WEEK-INDEX-PRIOR PIC S9(9) COMP VALUE 0.
+       01  MONTH-KEY-PRIOR PIC X(7).
+
+      *> Weekly accumulator.
+       01  WEEK-BUCKET.
+           05 WEEK-START-DATE PIC X(10).
+           05 WEEK-END-DATE PIC X(10).
+           05 WEEK-OPEN-PRICE COMP-2.
+           05 WEEK-HIGH-PRICE COMP-2.
+           05 WEEK-LOW-PRICE COMP-2.
+           05 WEEK-CLOSE-PRICE COMP-2.
+           05 WEEK-VOLUME-SUM COMP-2.
+
+      *> Monthly accumulator.
+       01  MONTH-BUCKET.
+           05 MONTH-OPEN-PRICE COMP-2.
+           05 MONTH-HIGH-PRICE COMP-2.
+           05 MONTH-LOW-PRICE COMP-2.
+           05 MONTH-CLOSE-PRICE COMP-2.
+           05 MONTH-VOLUME-SUM COMP-2.
+
+       01  WEEK-DISPLAY-LINE.
+           05 FILLER PIC X(9) VALUE 'WEEK OF '.
+           05 WDL-START PIC X(10).
+           05 FILLER PIC X(6) VALUE ' thru '.
+           05 WDL-END PIC X(11).
+           05 FILLER PIC X(3) VALUE ' O:'.
+           05 WDL-OPEN PIC Z,ZZZ,ZZ9.99.
+           05 FILLER PIC X(3) VALUE ' H:'.
+           05 WDL-HIGH PIC Z,ZZZ,ZZ9.99.
+           05 FILLER PIC X(3) VALUE ' L:'.
+           05 WDL-LOW PIC Z,ZZZ,ZZ9.99.
+           05 FILLER PIC X(3) VALUE ' C:'.
+           05 WDL-CLOSE PIC Z,ZZZ,ZZ9.99.
+           05 FILLER PIC X(4) VALUE ' V:'.
+           05 WDL-VOLUME PIC Z,ZZZ,ZZZ,ZZ9.
+
+       01  MONTH-DISPLAY-LINE.
+           05 FILLER PIC X(7) VALUE 'MONTH '.
+           05 MDL-MONTH PIC X(7).
+           05 FILLER PIC X(3) VALUE ' O:'.
+           05 MDL-OPEN PIC Z,ZZZ,ZZ9.99.
+           05 FILLER PIC X(3) VALUE ' H:'.
+           05 MDL-HIGH PIC Z,ZZZ,ZZ9.99.
+           05 FILLER PIC X(3) VALUE ' L:'.
+           05 MDL-LOW PIC Z,ZZZ,ZZ9.99.
+           05 FILLER PIC X(3) VALUE ' C:'.
+           05 MDL-CLOSE PIC Z,ZZZ,ZZ9.99.
+           05 FILLER PIC X(4) VALUE ' V:'.
+           05 MDL-VOLUME PIC Z,ZZZ,ZZZ,ZZ9.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+            DISPLAY '=== BTC WEEKLY / MONTHLY OHLC ROLLUP ==='.
+
+            DISPLAY 'Enter CSV file to read (blank = data\'
+               'BTC_20112022_19012023.csv):'.
+            ACCEPT WS-CSV-FILENAME FROM SYSIN.
+            IF WS-CSV-FILENAME = SPACE
+               MOVE 'data\BTC_20112022_19012023.csv' TO WS-CSV-FILENAME
+            END-IF.
+
+            OPEN INPUT BTCDATA.
+            PERFORM UNTIL WS-EOF = 'Y'
+               READ BTCDATA INTO CSV-FILE-ROW
+                       AT END MOVE 'Y' TO WS-EOF
+                   NOT AT END
+                   UNSTRING CSV-FILE-ROW DELIMITED BY ";"
+                   INTO TIME-OPEN, TIME-CLOSE, TIME-HIGH, TIME-LOW
+                       NAME-VALUE,
+                       OPEN-PRICE-TEXT, HIGH-PRICE-TEXT,
+                       LOW-PRICE-TEXT, CLOSE-PRICE-TEXT,
+                       VOLUME-TEXT, MARKETCAP-TEXT, TS
+                   PERFORM CONVERT-NUMERIC-FIELDS
+                   PERFORM PROCESS-ROW
+               END-READ
+            END-PERFORM.
+            CLOSE BTCDATA.
+
+            IF WS-FIRST-ROW = 'N'
+               PERFORM EMIT-WEEK-BUCKET
+               PERFORM EMIT-MONTH-BUCKET
+            END-IF.
+
+            GOBACK.
+
+      *> UNSTRING cannot populate a COMP-2 item directly from
+      *> delimited text - the columns land in the BTCDATAT staging
+      *> fields first and are converted here.
+       CONVERT-NUMERIC-FIELDS.
+            COMPUTE OPEN-PRICE = FUNCTION NUMVAL(OPEN-PRICE-TEXT).
+            COMPUTE HIGH-PRICE = FUNCTION NUMVAL(HIGH-PRICE-TEXT).
+            COMPUTE LOW-PRICE = FUNCTION NUMVAL(LOW-PRICE-TEXT).
+            COMPUTE CLOSE-PRICE = FUNCTION NUMVAL(CLOSE-PRICE-TEXT).
+            COMPUTE VOLUME = FUNCTION NUMVAL(VOLUME-TEXT).
+            COMPUTE MARKETCAP = FUNCTION NUMVAL(MARKETCAP-TEXT).
+
+       PROCESS-ROW.
+            MOVE TIME-HIGH(DATE-START-POS:DATE-END-POS) TO ROW-DATE.
+            MOVE ROW-DATE(1:7) TO ROW-DATE-MONTH.
+            COMPUTE ROW-DATE-INTEGER =
+               FUNCTION INTEGER-OF-DATE(
+                  ROW-DATE-Y * 10000 + ROW-DATE-M * 100 + ROW-DATE-D).
+
+            IF WS-FIRST-ROW = 'Y'
+               MOVE 'N' TO WS-FIRST-ROW
+               MOVE ROW-DATE-INTEGER TO WEEK-ANCHOR-INTEGER
+               PERFORM START-WEEK-BUCKET
+               MOVE ROW-DATE-MONTH TO MONTH-KEY-PRIOR
+               PERFORM START-MONTH-BUCKET
+            END-IF.
+
+            COMPUTE WEEK-INDEX =
+               (ROW-DATE-INTEGER - WEEK-ANCHOR-INTEGER) / 7.
+
+            IF WEEK-INDEX NOT = WEEK-INDEX-PRIOR
+               PERFORM EMIT-WEEK-BUCKET
+               PERFORM START-WEEK-BUCKET
+            END-IF.
+
+            IF ROW-DATE-MONTH NOT = MONTH-KEY-PRIOR
+               PERFORM EMIT-MONTH-BUCKET
+               MOVE ROW-DATE-MONTH TO MONTH-KEY-PRIOR
+               PERFORM START-MONTH-BUCKET
+            END-IF.
+
+            MOVE ROW-DATE TO WEEK-END-DATE.
+            MOVE CLOSE-PRICE TO WEEK-CLOSE-PRICE.
+            MOVE CLOSE-PRICE TO MONTH-CLOSE-PRICE.
+
+            IF HIGH-PRICE > WEEK-HIGH-PRICE
+               MOVE HIGH-PRICE TO WEEK-HIGH-PRICE
+            END-IF.
+            IF LOW-PRICE < WEEK-LOW-PRICE
+               MOVE LOW-PRICE TO WEEK-LOW-PRICE
+            END-IF.
+            ADD VOLUME TO WEEK-VOLUME-SUM.
+
+            IF HIGH-PRICE > MONTH-HIGH-PRICE
+               MOVE HIGH-PRICE TO MONTH-HIGH-PRICE
+            END-IF.
+            IF LOW-PRICE < MONTH-LOW-PRICE
+               MOVE LOW-PRICE TO MONTH-LOW-PRICE
+            END-IF.
+            ADD VOLUME TO MONTH-VOLUME-SUM.
+
+            MOVE WEEK-INDEX TO WEEK-INDEX-PRIOR.
+
+       START-WEEK-BUCKET.
+            MOVE ROW-DATE TO WEEK-START-DATE.
+            MOVE ROW-DATE TO WEEK-END-DATE.
+            MOVE OPEN-PRICE TO WEEK-OPEN-PRICE.
+            MOVE HIGH-PRICE TO WEEK-HIGH-PRICE.
+            MOVE LOW-PRICE TO WEEK-LOW-PRICE.
+            MOVE CLOSE-PRICE TO WEEK-CLOSE-PRICE.
+            MOVE 0 TO WEEK-VOLUME-SUM.
+
+       START-MONTH-BUCKET.
+            MOVE OPEN-PRICE TO MONTH-OPEN-PRICE.
+            MOVE HIGH-PRICE TO MONTH-HIGH-PRICE.
+            MOVE LOW-PRICE TO MONTH-LOW-PRICE.
+            MOVE CLOSE-PRICE TO MONTH-CLOSE-PRICE.
+            MOVE 0 TO MONTH-VOLUME-SUM.
+
+       EMIT-WEEK-BUCKET.
+            MOVE WEEK-START-DATE TO WDL-START.
+            MOVE WEEK-END-DATE TO WDL-END.
+            MOVE WEEK-OPEN-PRICE TO WDL-OPEN.
+            MOVE WEEK-HIGH-PRICE TO WDL-HIGH.
+            MOVE WEEK-LOW-PRICE TO WDL-LOW.
+            MOVE WEEK-CLOSE-PRICE TO WDL-CLOSE.
+            MOVE WEEK-VOLUME-SUM TO WDL-VOLUME.
+            DISPLAY WEEK-DISPLAY-LINE.
+
+       EMIT-MONTH-BUCKET.
+            MOVE MONTH-KEY-PRIOR TO MDL-MONTH.
+            MOVE MONTH-OPEN-PRICE TO MDL-OPEN.
+            MOVE MONTH-HIGH-PRICE TO MDL-HIGH.
+            MOVE MONTH-LOW-PRICE TO MDL-LOW.
+            MOVE MONTH-CLOSE-PRICE TO MDL-CLOSE.
+            MOVE MONTH-VOLUME-SUM TO MDL-VOLUME.
+            DISPLAY MONTH-DISPLAY-LINE.
+
+       END PROGRAM BTC-OHLC-ROLLUP.
