@@ -0,0 +1,27 @@
+//BTCBATCH JOB (ACCTNO),'BTC DAILY BATCH',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* Runs the BTC batch suite without touching source: SYSIN
+//* supplies the CSV to load, the report file to write, the
+//* date-range filter and (for BTCDRIVE) the report mode. Swap
+//* the SYSIN cards below to point at a fresh data\BTC_*.csv pull
+//* or to switch from the daily dump to the weekly/monthly rollup.
+//*--------------------------------------------------------------*
+//* BTCDRIVE is the 8-char load-module alias of BTC-BATCH-DRIVER.CBL.
+//* BTC.LOAD.LIBRARY must also contain the BTC-DATA-READ and
+//* BTC-OHLC-ROLLUP load modules - BTCDRIVE CALLs them dynamically
+//* by name, so both must be link-edited into the same STEPLIB
+//* concatenation before this job is run.
+//STEP1    EXEC PGM=BTCDRIVE
+//STEPLIB  DD DSN=BTC.LOAD.LIBRARY,DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//SYSPRINT DD SYSOUT=*
+//BTCDATA  DD DSN=BTC.DAILY.CSV(+1),DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(10,5)),UNIT=SYSDA
+//SYSIN    DD *
+1
+data\BTC_20112022_19012023.csv
+BTC-DAILY-REPORT.TXT
+2022-11-20
+2023-01-19
+/*
