@@ -0,0 +1,16 @@
+      ******************************************************************
+      * Author: Mykola Lotoshnykov, mykola.lotoshnykov@gmail.com
+      * Date: 20240318
+      * Purpose: Alphanumeric staging fields for the numeric OHLCV
+      * columns in BTCDATAO's BTC-DATA-OUT. UNSTRING cannot populate a
+      * COMP-2 item directly from delimited text - each column has to
+      * land here first and be converted with FUNCTION NUMVAL. Shared
+      * by every program that UNSTRINGs a BTCDATAO-layout CSV row.
+      ******************************************************************
+       01  BTC-DATA-TEXT.
+           05 OPEN-PRICE-TEXT PIC X(20).
+           05 HIGH-PRICE-TEXT PIC X(20).
+           05 LOW-PRICE-TEXT PIC X(20).
+           05 CLOSE-PRICE-TEXT PIC X(20).
+           05 VOLUME-TEXT PIC X(20).
+           05 MARKETCAP-TEXT PIC X(20).
