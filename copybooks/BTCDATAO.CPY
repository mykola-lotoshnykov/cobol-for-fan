@@ -0,0 +1,23 @@
+      ******************************************************************
+      * Author: Mykola Lotoshnykov, mykola.lotoshnykov@gmail.com
+      * Date: 20240226
+      * Purpose: Shared record layout for a coinmarketcap.com daily
+      * OHLCV export. Originally inline in BTC-DATA-READ; pulled out
+      * here so any per-currency CSV in the same export format (BTC,
+      * ETH, ...) can be parsed the same way by more than one program.
+      ******************************************************************
+       01  BTC-DATA-OUT.
+           05 TIME-OPEN PIC X(29).
+           05 TIME-CLOSE PIC X(29).
+           05 TIME-HIGH PIC X(27).
+           05 TIME-LOW PIC X(29).
+           05 NAME-VALUE PIC X(4).
+      *>      23263.4151260445
+           05 OPEN-PRICE COMP-2.
+           05 HIGH-PRICE COMP-2.
+           05 LOW-PRICE COMP-2.
+           05 CLOSE-PRICE COMP-2.
+      *>      25371367757.61;442391167095.22
+           05 VOLUME COMP-2.
+           05 MARKETCAP COMP-2.
+           05 TS PIC X(27).
